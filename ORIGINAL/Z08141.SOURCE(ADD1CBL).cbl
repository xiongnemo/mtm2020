@@ -8,12 +8,19 @@
        FILE-CONTROL.
            SELECT PRT-LINE ASSIGN TO PRTLINE.
            SELECT PRT-DONE ASSIGN TO PRTDONE.
-
+           SELECT OPTIONAL CONTROL-CARD-IN ASSIGN TO CTLCARD.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-CARD-IN RECORD CONTAINS 80 CHARACTERS
+                            RECORDING MODE F.
+       01  CONTROL-CARD-REC.
+           05  CTL-DESIRED-COUNT  PIC 9(5).
+           05  FILLER             PIC X(75).
+
        FD  PRT-LINE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
        01  PRT-REC        PIC X(80) VALUE SPACES.
-
+
        FD  PRT-DONE RECORD CONTAINS 80 CHARACTERS RECORDING MODE F.
        01  PRT-REC-DONE.
            05  PRT-DATE     PIC X(8)  VALUE SPACES.
@@ -23,29 +30,45 @@
            05  PRT-COMMENT  PIC X(27) VALUE SPACES.
            05  FILLER       PIC X(2)  VALUE SPACES.
            05  PRT-MY-NAME  PIC X(36) VALUE SPACES.
-
+
        WORKING-STORAGE SECTION.
-
+
        01  PGM-VARIABLES.
-           05  PGM-COUNT    PIC 9(05).
-
+           05  PGM-COUNT    PIC 9(05) VALUE 0.
+
+       01  WS-DESIRED-COUNT PIC 9(05) VALUE 10.
+
        01  YYYYMMDD         PIC 9(8).
-
+
        01  INTEGER-FORM     PIC S9(9).
-
+
        01  REFMOD-TIME-ITEM PIC X(8).
-
+
       ****************************************************************
       *                  PROCEDURE DIVISION                          *
       ****************************************************************
        PROCEDURE DIVISION.
       *
        A000-START.
+           PERFORM A000-READ-PARM.
            OPEN OUTPUT PRT-LINE.
-           PERFORM A000-COUNT 10 TIMES.
+           PERFORM A000-COUNT WS-DESIRED-COUNT TIMES.
            PERFORM A000-DONE.
            CLOSE   PRT-LINE.
            STOP RUN.
+      *
+       A000-READ-PARM.
+           OPEN INPUT CONTROL-CARD-IN.
+           READ CONTROL-CARD-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-DESIRED-COUNT TO WS-DESIRED-COUNT
+           END-READ.
+           CLOSE CONTROL-CARD-IN.
+           IF WS-DESIRED-COUNT = 0
+               MOVE 10 TO WS-DESIRED-COUNT
+           END-IF.
       *
        A000-COUNT.
            ADD 1 TO PGM-COUNT.
@@ -53,7 +76,7 @@
            WRITE PRT-REC FROM PGM-COUNT.
       *
        A000-DONE.
-           OPEN OUTPUT PRT-DONE.
+           OPEN EXTEND PRT-DONE.
            MOVE SPACES TO PRT-REC-DONE.
            ACCEPT REFMOD-TIME-ITEM FROM TIME.
            MOVE FUNCTION CURRENT-DATE(1:8) TO YYYYMMDD.
