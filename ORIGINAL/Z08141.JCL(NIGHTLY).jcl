@@ -0,0 +1,91 @@
+//NIGHTLY  JOB  (ACCT),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  NIGHTLY TOP-ACCOUNTS RUN.
+//*  STEP005 CLEARS OUT EACH NIGHT'S PER-RUN REPORT DATASETS SO
+//*  STEP010/STEP020 CAN ALLOCATE THEM FRESH WITH DISP=NEW - THE
+//*  SET MAXCC=0 AFTER EACH DELETE MAKES THE STEP SUCCEED WHETHER OR
+//*  NOT A GIVEN DATASET SURVIVED FROM A PRIOR NIGHT (OR EXISTS YET).
+//*  PRTDONE IS DELIBERATELY NOT DELETED HERE - IT IS AN APPEND-ONLY
+//*  RUN-HISTORY FILE (REQ004) AND STAYS ON DISP=MOD BELOW.
+//*  STEP010 STAMPS THE RUN-HISTORY MARKER (ADDONE), STEP020 ONLY
+//*  RUNS IF STEP010 COMES BACK CLEAN SO TOPACCTS NEVER PROCESSES
+//*  AGAINST A NIGHT WHOSE START MARKER FAILED TO WRITE.
+//*
+//*  --- RESTARTING A FAILED STEP020 -------------------------------
+//*  TOPACCTS checkpoints its place in CKPTOUT every WS-CKPT-INTERVAL
+//*  records and restores from RESTARTP on the next run - CHECKPOINT-
+//*  REC and RESTART-PARM-REC share the same RBA/ACCT-COUNT/TOTAL-AMT
+//*  layout, so a prior run's CKPTOUT dataset can feed RESTARTP as-is.
+//*  To resume a failed STEP020 instead of reprocessing ACCTSIN from
+//*  the top, the restart submission must:
+//*   1. Carry RESTART=STEP020 on the JOB statement above, so STEP005
+//*      and STEP010 are skipped entirely. STEP005 deleting TOPACCT /
+//*      ACCTREJ / ACCTERR / CKPTOUT ahead of STEP020 reopening them
+//*      EXTEND would destroy the very output the restart is meant to
+//*      preserve, and STEP010 must not re-stamp a run that already
+//*      started.
+//*   2. Override RESTARTP below to DISP=SHR against the failed run's
+//*      own CKPTOUT dataset (Z08141.TOPACCTS.CKPT), in place of DD
+//*      DUMMY.
+//*   3. Override CKPTOUT's DISP to (MOD,CATLG,DELETE) for this one
+//*      resubmission - STEP005 did not run, so the dataset already
+//*      exists and DISP=NEW would fail allocation.
+//*  ------------------------------------------------------------------
+//*
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE Z08141.ADDONE.PRTLINE
+  SET MAXCC = 0
+  DELETE Z08141.TOPACCTS.DETAIL
+  SET MAXCC = 0
+  DELETE Z08141.TOPACCTS.SUMMARY
+  SET MAXCC = 0
+  DELETE Z08141.TOPACCTS.REJECTS
+  SET MAXCC = 0
+  DELETE Z08141.TOPACCTS.ERRLIST
+  SET MAXCC = 0
+  DELETE Z08141.TOPACCTS.AGERPT
+  SET MAXCC = 0
+  DELETE Z08141.TOPACCTS.CKPT
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=ADDONE,COND=(0,NE,STEP005)
+//STEPLIB  DD DISP=SHR,DSN=Z08141.LOADLIB
+//PRTLINE  DD DSN=Z08141.ADDONE.PRTLINE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=80,RECFM=FB)
+//PRTDONE  DD DSN=Z08141.ADDONE.PRTDONE,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=80,RECFM=FB)
+//CTLCARD  DD DSN=Z08141.ADDONE.CTLCARD,DISP=SHR
+//*
+//STEP020  EXEC PGM=TOPACCTS,COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=Z08141.LOADLIB
+//ACCTSIN  DD DSN=Z08141.TOPACCTS.ACCTSIN,DISP=SHR
+//THRESHIN DD DSN=Z08141.TOPACCTS.THRESHIN,DISP=SHR
+//RESTARTP DD DUMMY
+//TOPACCT  DD DSN=Z08141.TOPACCTS.DETAIL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//TOPACSUM DD DSN=Z08141.TOPACCTS.SUMMARY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=80,RECFM=FB)
+//ACCTREJ  DD DSN=Z08141.TOPACCTS.REJECTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//ACCTERR  DD DSN=Z08141.TOPACCTS.ERRLIST,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=80,RECFM=FB)
+//ACCTAGE  DD DSN=Z08141.TOPACCTS.AGERPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//TMPAGE   DD DSN=&&TMPAGE,DISP=(NEW,PASS,DELETE),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(LRECL=80,RECFM=FB)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//CKPTOUT  DD DSN=Z08141.TOPACCTS.CKPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(LRECL=80,RECFM=FB)
+//SYSOUT   DD SYSOUT=*
