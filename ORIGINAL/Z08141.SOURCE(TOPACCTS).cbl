@@ -8,10 +8,77 @@
        FILE-CONTROL.
            SELECT ACCTS-REC-IN ASSIGN TO ACCTSIN.
            SELECT ACCTS-REC-OUT ASSIGN TO TOPACCT.
-           SELECT ACCTS-REC-COUNT-OUT ASSIGN TO TOPACCT.
-
+           SELECT ACCTS-REC-COUNT-OUT ASSIGN TO TOPACSUM.
+           SELECT OPTIONAL CONTROL-REC-IN ASSIGN TO THRESHIN.
+           SELECT OPTIONAL RESTART-PARM-IN ASSIGN TO RESTARTP.
+           SELECT CHECKPOINT-OUT ASSIGN TO CKPTOUT.
+           SELECT REJECT-FILE ASSIGN TO ACCTREJ.
+           SELECT TEMP-AGING-FILE ASSIGN TO TMPAGE.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT AGING-REPORT-OUT ASSIGN TO ACCTAGE.
+           SELECT ERROR-LISTING ASSIGN TO ACCTERR.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CONTROL-REC-IN RECORDING MODE F.
+       01  CONTROL-REC.
+           05  CTL-THRESHOLD       PIC 9(7)V99.
+           05  CTL-RUN-MODE        PIC X(1).
+           05  FILLER              PIC X(70).
+
+       FD  RESTART-PARM-IN RECORDING MODE F.
+       01  RESTART-PARM-REC.
+           05  RESTART-RBA             PIC 9(9).
+           05  RESTART-ACCT-COUNT-IN   PIC 9(9).
+           05  RESTART-TOTAL-AMT-IN    PIC 9(9)V99.
+           05  FILLER                  PIC X(51).
+
+       FD  CHECKPOINT-OUT RECORDING MODE F.
+       01  CHECKPOINT-REC.
+           05  CKPT-LAST-RBA       PIC 9(9).
+           05  CKPT-ACCT-COUNT     PIC 9(9).
+           05  CKPT-TOTAL-AMT      PIC 9(9)V99.
+           05  FILLER              PIC X(51).
+
+       FD  REJECT-FILE RECORDING MODE F.
+       01  REJECT-REC.
+           05  REJ-FIRST-NAME      PIC X(11).
+           05  REJ-LAST-NAME       PIC X(22).
+           05  REJ-RAW-BALANCE     PIC X(12).
+           05  REJ-REASON-CODE     PIC X(15).
+           05  FILLER              PIC X(20).
+
+       FD  TEMP-AGING-FILE RECORDING MODE F.
+       01  TEMP-AGING-REC.
+           05  AGE-ELAPSED-DAYS    PIC 9(6).
+           05  AGE-FIRST-NAME      PIC X(11).
+           05  AGE-LAST-NAME       PIC X(22).
+           05  AGE-BUCKET          PIC X(10).
+           05  FILLER              PIC X(31).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SORT-ELAPSED-DAYS   PIC 9(6).
+           05  SORT-FIRST-NAME     PIC X(11).
+           05  SORT-LAST-NAME      PIC X(22).
+           05  SORT-BUCKET         PIC X(10).
+           05  FILLER              PIC X(31).
+
+       FD  AGING-REPORT-OUT RECORDING MODE F.
+       01  AGING-REPORT-REC.
+           05  RPT-ELAPSED-DAYS    PIC 9(6).
+           05  RPT-FIRST-NAME      PIC X(11).
+           05  RPT-LAST-NAME       PIC X(22).
+           05  RPT-BUCKET          PIC X(10).
+           05  FILLER              PIC X(31).
+
+       FD  ERROR-LISTING RECORDING MODE F.
+       01  ERROR-LISTING-REC.
+           05  ERR-FIRST-NAME      PIC X(11).
+           05  ERR-LAST-NAME       PIC X(22).
+           05  ERR-RAW-BALANCE     PIC X(12).
+           05  FILLER              PIC X(35).
+
        FD  ACCTS-REC-OUT RECORDING MODE F.
        01  PRINT-ACCTS-REC-OUT.
            05  FIRST-NAME-OUT      PIC X(15).
@@ -19,12 +86,14 @@
            05  FILLER              PIC X(05) VALUE SPACES.
            05  ACCT-BALANCE-OUT    PIC 9,999,999.99.
            05  FILLER              PIC X(33) VALUE SPACES.
-
+
        FD  ACCTS-REC-COUNT-OUT RECORDING MODE F.
        01  PRINT-ACCTS-REC-COUNT.
-           05  ACCTS-REC-COUNT         PIC 9(2).
-           05  RESERVED                PIC X(78).
-
+           05  ACCTS-REC-COUNT         PIC 9(9).
+           05  FILLER                  PIC X(2)  VALUE SPACES.
+           05  ACCTS-REC-TOTAL         PIC 9(9)V99.
+           05  RESERVED                PIC X(58).
+
        FD  ACCTS-REC-IN RECORDING MODE F.
        01  ACCTS-REC.
            05  FIRST-NAME          PIC X(11).
@@ -33,65 +102,227 @@
            05  END-TIME            PIC X(17).
            05  ACCT-BALANCE        PIC 9,999,999.99.
            05  RESERVED            PIC X(7).
-
+
 
        WORKING-STORAGE SECTION.
-
+
        01  LAST-REC         PIC X(1).
-
-       01  ACCT-COUNT       PIC 9(1).
-
+
+       01  ACCT-COUNT       PIC 9(9)    VALUE 0.
+
+       01  WS-BALANCE-AMT   PIC 9(7)V99.
+
+       01  WS-THRESHOLD     PIC 9(7)V99 VALUE 8500000.00.
+
+       01  WS-RUN-MODE      PIC X(1)    VALUE 'T'.
+
+       01  WS-REC-COUNTER   PIC 9(9)    VALUE 0.
+
+       01  WS-CKPT-INTERVAL PIC 9(5)    VALUE 1000.
+
+       01  WS-SKIP-COUNTER  PIC 9(9)    VALUE 0.
+
+       01  WS-TOTAL-AMT     PIC 9(9)V99 VALUE 0.
+
+       01  WS-START-DATE    PIC 9(8).
+
+       01  WS-END-DATE      PIC 9(8).
+
+       01  WS-START-DAYNO   PIC S9(9).
+
+       01  WS-END-DAYNO     PIC S9(9).
+
+       01  WS-ELAPSED-DAYS  PIC 9(6).
+
+       01  WS-AGE-BUCKET    PIC X(10).
+
       ****************************************************************
       *                  PROCEDURE DIVISION                          *
       ****************************************************************
        PROCEDURE DIVISION.
-
+
+       MAIN-ROUTINE.
+           PERFORM READ-CONTROL-RECORD.
+           IF WS-RUN-MODE = 'A'
+               PERFORM AGING-REPORT-RUN
+           ELSE
+               PERFORM OPEN-FILES
+               PERFORM READ-NEXT-RECORD
+               PERFORM CLOSE-STOP
+           END-IF.
+           STOP RUN.
+
        OPEN-FILES.
            OPEN INPUT ACCTS-REC-IN.
-           OPEN OUTPUT ACCTS-REC-OUT.
-
+           PERFORM READ-RESTART-PARM.
+           IF WS-SKIP-COUNTER > 0
+               OPEN EXTEND ACCTS-REC-OUT
+               OPEN EXTEND REJECT-FILE
+               OPEN EXTEND ERROR-LISTING
+           ELSE
+               OPEN OUTPUT ACCTS-REC-OUT
+               OPEN OUTPUT REJECT-FILE
+               OPEN OUTPUT ERROR-LISTING
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-OUT.
+           PERFORM READ-RECORD WS-SKIP-COUNTER TIMES.
+
+       READ-CONTROL-RECORD.
+           OPEN INPUT CONTROL-REC-IN.
+           READ CONTROL-REC-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE CTL-THRESHOLD TO WS-THRESHOLD
+                   MOVE CTL-RUN-MODE  TO WS-RUN-MODE
+           END-READ.
+           CLOSE CONTROL-REC-IN.
+
+       READ-RESTART-PARM.
+           OPEN INPUT RESTART-PARM-IN.
+           READ RESTART-PARM-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE RESTART-RBA           TO WS-SKIP-COUNTER
+                   MOVE RESTART-ACCT-COUNT-IN TO ACCT-COUNT
+                   MOVE RESTART-TOTAL-AMT-IN  TO WS-TOTAL-AMT
+           END-READ.
+           CLOSE RESTART-PARM-IN.
+
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
               PERFORM UNTIL LAST-REC = 'Y'
               PERFORM WRITE-RECORD
+              IF FUNCTION MOD(WS-REC-COUNTER, WS-CKPT-INTERVAL) = 0
+                  PERFORM WRITE-CHECKPOINT
+              END-IF
               PERFORM READ-RECORD
               END-PERFORM.
-
+
+       WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNTER TO CKPT-LAST-RBA.
+           MOVE ACCT-COUNT     TO CKPT-ACCT-COUNT.
+           MOVE WS-TOTAL-AMT   TO CKPT-TOTAL-AMT.
+           WRITE CHECKPOINT-REC.
+
        CLOSE-STOP.
+           PERFORM WRITE-CHECKPOINT.
            DISPLAY ACCT-COUNT.
            OPEN OUTPUT ACCTS-REC-COUNT-OUT.
-           MOVE ACCT-COUNT TO ACCTS-REC-COUNT.
+           MOVE ACCT-COUNT   TO ACCTS-REC-COUNT.
+           MOVE WS-TOTAL-AMT TO ACCTS-REC-TOTAL.
            WRITE PRINT-ACCTS-REC-COUNT.
            CLOSE ACCTS-REC-COUNT-OUT.
            CLOSE ACCTS-REC-IN.
            CLOSE ACCTS-REC-OUT.
-           STOP RUN.
-
+           CLOSE CHECKPOINT-OUT.
+           CLOSE REJECT-FILE.
+           CLOSE ERROR-LISTING.
+
+       AGING-REPORT-RUN.
+           OPEN INPUT ACCTS-REC-IN.
+           OPEN OUTPUT TEMP-AGING-FILE.
+           PERFORM READ-RECORD
+              PERFORM UNTIL LAST-REC = 'Y'
+              PERFORM WRITE-AGING-RECORD
+              PERFORM READ-RECORD
+              END-PERFORM.
+           CLOSE ACCTS-REC-IN.
+           CLOSE TEMP-AGING-FILE.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SORT-ELAPSED-DAYS
+               USING TEMP-AGING-FILE
+               GIVING AGING-REPORT-OUT.
+
+       WRITE-AGING-RECORD.
+      *    ASSUMPTION: the first 8 bytes of START-TIME and END-TIME
+      *    carry a YYYYMMDD date, regardless of the two fields'
+      *    differing declared lengths in ACCTS-REC. Not yet confirmed
+      *    against real ACCTS-REC-IN data - reconfirm with the data
+      *    owner before relying on the aging-report buckets.
+           MOVE START-TIME(1:8) TO WS-START-DATE.
+           MOVE END-TIME(1:8)   TO WS-END-DATE.
+           IF WS-START-DATE NOT NUMERIC OR WS-END-DATE NOT NUMERIC
+               DISPLAY "AGING: NON-NUMERIC START/END DATE, SKIPPED - "
+                   FIRST-NAME " " LAST-NAME
+           ELSE
+               COMPUTE WS-START-DAYNO =
+                   FUNCTION INTEGER-OF-DATE(WS-START-DATE)
+               COMPUTE WS-END-DAYNO =
+                   FUNCTION INTEGER-OF-DATE(WS-END-DATE)
+               IF WS-END-DAYNO < WS-START-DAYNO
+                   DISPLAY
+                       "AGING: END-TIME BEFORE START-TIME, SKIPPED - "
+                       FIRST-NAME " " LAST-NAME
+               ELSE
+                   COMPUTE WS-ELAPSED-DAYS =
+                       WS-END-DAYNO - WS-START-DAYNO
+                   EVALUATE TRUE
+                       WHEN WS-ELAPSED-DAYS < 90
+                           MOVE "LT-90-DAYS" TO WS-AGE-BUCKET
+                       WHEN WS-ELAPSED-DAYS < 365
+                           MOVE "90D-TO-1YR" TO WS-AGE-BUCKET
+                       WHEN WS-ELAPSED-DAYS < 1095
+                           MOVE "1YR-TO-3YR" TO WS-AGE-BUCKET
+                       WHEN WS-ELAPSED-DAYS < 1825
+                           MOVE "3YR-TO-5YR" TO WS-AGE-BUCKET
+                       WHEN OTHER
+                           MOVE "OVER-5-YRS" TO WS-AGE-BUCKET
+                   END-EVALUATE
+                   MOVE SPACES             TO TEMP-AGING-REC
+                   MOVE WS-ELAPSED-DAYS    TO AGE-ELAPSED-DAYS
+                   MOVE FIRST-NAME         TO AGE-FIRST-NAME
+                   MOVE LAST-NAME          TO AGE-LAST-NAME
+                   MOVE WS-AGE-BUCKET      TO AGE-BUCKET
+                   WRITE TEMP-AGING-REC
+               END-IF
+           END-IF.
+
        WRITE-RECORD.
            MOVE ALL SPACES TO PRINT-ACCTS-REC-OUT
            MOVE FIRST-NAME TO FIRST-NAME-OUT.
            MOVE LAST-NAME TO LAST-NAME-OUT.
            MOVE ACCT-BALANCE TO ACCT-BALANCE-OUT.
            IF ACCT-BALANCE(1:1) IS NUMERIC THEN
-               IF ACCT-BALANCE(1:1) > 8 THEN
+               MOVE ACCT-BALANCE TO WS-BALANCE-AMT
+               IF WS-BALANCE-AMT >= WS-THRESHOLD THEN
                    ADD 1 TO ACCT-COUNT
+                   ADD WS-BALANCE-AMT TO WS-TOTAL-AMT
+                       ON SIZE ERROR
+                           DISPLAY "TOPACCTS: WS-TOTAL-AMT OVERFLOW -"
+                               " ABENDING RUN"
+                           MOVE 16 TO RETURN-CODE
+                           STOP RUN
+                   END-ADD
                    WRITE PRINT-ACCTS-REC-OUT
+               ELSE
+                   MOVE FIRST-NAME       TO REJ-FIRST-NAME
+                   MOVE LAST-NAME        TO REJ-LAST-NAME
+                   MOVE ACCT-BALANCE     TO REJ-RAW-BALANCE
+                   MOVE "BELOW-THRESHOLD" TO REJ-REASON-CODE
+                   WRITE REJECT-REC
                END-IF
-               IF ACCT-BALANCE(1:1) = 8 THEN
-                   IF ACCT-BALANCE(3:3) >= 5 THEN
-                       ADD 1 TO ACCT-COUNT
-                       WRITE PRINT-ACCTS-REC-OUT
-                   END-IF
-               END-IF
+           ELSE
+               MOVE FIRST-NAME        TO REJ-FIRST-NAME
+               MOVE LAST-NAME         TO REJ-LAST-NAME
+               MOVE ACCT-BALANCE      TO REJ-RAW-BALANCE
+               MOVE "INVALID-BALANCE" TO REJ-REASON-CODE
+               WRITE REJECT-REC
+               MOVE FIRST-NAME    TO ERR-FIRST-NAME
+               MOVE LAST-NAME     TO ERR-LAST-NAME
+               MOVE ACCT-BALANCE  TO ERR-RAW-BALANCE
+               WRITE ERROR-LISTING-REC
            END-IF.
-
+
        READ-RECORD.
            READ ACCTS-REC-IN
            AT END MOVE 'Y' TO LAST-REC
+           NOT AT END ADD 1 TO WS-REC-COUNTER
            END-READ.
-
 
-
 
-
+
+
+
 
